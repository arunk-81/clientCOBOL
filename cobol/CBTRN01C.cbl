@@ -60,6 +60,38 @@
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS FD-TRANS-ID
                   FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO   DALYREJS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS REJECTFILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO   CHKPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CHKPTFILE-STATUS.
+
+           SELECT TRAN-TYPE-FILE ASSIGN TO   TRANTYPE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-TYPE-CD
+                  FILE STATUS  IS TRANTYPE-STATUS.
+
+           SELECT TRAN-CAT-FILE ASSIGN TO   TRANCATG
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TRANCATG-STATUS.
+
+           SELECT REVIEW-FILE ASSIGN TO   DALYREVW
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS REVIEWFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   DALYRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS REPORTFILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -93,6 +125,43 @@
            05 FD-TRANS-ID                       PIC X(16).
            05 FD-ACCT-DATA                      PIC X(334).
 
+       FD  REJECT-FILE.
+       01  FD-REJECT-RECORD.
+           05 FD-REJECT-TRAN-ID                 PIC X(16).
+           05 FD-REJECT-TRAN-DATA                PIC X(334).
+           05 FD-REJECT-REASON-CD                PIC 9(04).
+           05 FD-REJECT-REASON-DESC              PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  FD-CHKPT-RECORD.
+           05 FD-CHKPT-LAST-TRAN-ID              PIC X(16).
+           05 FD-CHKPT-REC-COUNT                 PIC 9(09).
+           05 FD-CHKPT-DATA                      PIC X(25).
+
+       FD  TRAN-TYPE-FILE.
+       01  FD-TRANTYPE-REC.
+           05 FD-TRAN-TYPE-CD                    PIC X(02).
+           05 FD-TRAN-TYPE-DATA                  PIC X(58).
+
+       FD  TRAN-CAT-FILE.
+       01  FD-TRANCATG-REC.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRAN-CAT-TYPE-CD              PIC X(02).
+              10 FD-TRAN-CAT-CD                   PIC 9(04).
+           05 FD-TRAN-CAT-DATA                   PIC X(54).
+
+       FD  REVIEW-FILE.
+       01  FD-REVIEW-RECORD.
+           05 FD-REVIEW-TRAN-ID                  PIC X(16).
+           05 FD-REVIEW-TRAN-DATA                 PIC X(334).
+           05 FD-REVIEW-CUST-ID                   PIC 9(09).
+           05 FD-REVIEW-FICO-SCORE                PIC 9(03).
+           05 FD-REVIEW-PRI-CARDHOLDER-IND        PIC X(01).
+           05 FD-REVIEW-REASON-DESC               PIC X(50).
+
+       FD  REPORT-FILE.
+       01  FD-REPORT-RECORD                       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -115,8 +184,9 @@
            05  DALYTRAN-MERCHANT-ZIP                   PIC X(10).               
            05  DALYTRAN-CARD-NUM                       PIC X(16).               
            05  DALYTRAN-ORIG-TS                        PIC X(26).               
-           05  DALYTRAN-PROC-TS                        PIC X(26).               
-           05  FILLER                                  PIC X(20).       
+           05  DALYTRAN-PROC-TS                        PIC X(26).
+           05  DALYTRAN-MERCHANT-CTRY-CD               PIC X(03).
+           05  FILLER                                  PIC X(17).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:01 CDT
       *
@@ -219,7 +289,8 @@
            05  ACCT-CURR-CYC-DEBIT               PIC S9(10)V99.
            05  ACCT-ADDR-ZIP                     PIC X(10).
            05  ACCT-GROUP-ID                     PIC X(10).
-           05  FILLER                            PIC X(178).      
+           05  ACCT-HOME-COUNTRY-CD              PIC X(03).
+           05  FILLER                            PIC X(175).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:59 CDT
       *
@@ -246,9 +317,10 @@
            05  TRAN-MERCHANT-CITY                      PIC X(50).               
            05  TRAN-MERCHANT-ZIP                       PIC X(10).               
            05  TRAN-CARD-NUM                           PIC X(16).               
-           05  TRAN-ORIG-TS                            PIC X(26).               
-           05  TRAN-PROC-TS                            PIC X(26).               
-           05  FILLER                                  PIC X(20).               
+           05  TRAN-ORIG-TS                            PIC X(26).
+           05  TRAN-PROC-TS                            PIC X(26).
+           05  TRAN-MERCHANT-CTRY-CD                   PIC X(03).
+           05  FILLER                                  PIC X(17).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:01 CDT
       *
@@ -257,6 +329,130 @@
            05  TRANFILE-STAT1      PIC X.
            05  TRANFILE-STAT2      PIC X.
 
+      *****************************************************************
+      *    Data-structure for rejected/suspense DALYTRAN records
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-TRAN-ID                        PIC X(16).
+           05  REJECT-TRAN-DATA                      PIC X(334).
+           05  REJECT-REASON-CD                       PIC 9(04).
+               88  REJ-INVALID-CARD-XREF      VALUE 0010.
+               88  REJ-ACCOUNT-NOT-FOUND      VALUE 0020.
+               88  REJ-CARD-NOT-FOUND         VALUE 0025.
+               88  REJ-CARD-INACTIVE          VALUE 0030.
+               88  REJ-CARD-EXPIRED           VALUE 0040.
+               88  REJ-ACCOUNT-INACTIVE       VALUE 0050.
+               88  REJ-OVER-CREDIT-LIMIT      VALUE 0060.
+               88  REJ-DUPLICATE-TRANSACTION  VALUE 0070.
+               88  REJ-INVALID-TRAN-TYPE      VALUE 0080.
+               88  REJ-INVALID-TRAN-CAT       VALUE 0090.
+               88  REJ-CUSTOMER-NOT-FOUND     VALUE 0100.
+           05  REJECT-REASON-DESC                     PIC X(40).
+
+       01  REJECTFILE-STATUS.
+           05  REJECTFILE-STAT1    PIC X.
+           05  REJECTFILE-STAT2    PIC X.
+
+      *****************************************************************
+      *    Data-structure for the restart/checkpoint control record
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-LAST-TRAN-ID                    PIC X(16).
+           05  CHKPT-REC-COUNT                       PIC 9(09) VALUE 0.
+           05  FILLER                                PIC X(25).
+
+       01  CHKPTFILE-STATUS.
+           05  CHKPTFILE-STAT1     PIC X.
+           05  CHKPTFILE-STAT2     PIC X.
+
+      *****************************************************************
+      *    Data-structure for transaction type/category reference data
+      *****************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TRAN-TYPE-CD                           PIC X(02).
+           05  TRAN-TYPE-DESC                         PIC X(50).
+           05  FILLER                                 PIC X(08).
+
+       01  TRANTYPE-STATUS.
+           05  TRANTYPE-STAT1      PIC X.
+           05  TRANTYPE-STAT2      PIC X.
+
+       01  TRAN-CAT-RECORD.
+           05  TRAN-CAT-TYPE-CD                       PIC X(02).
+           05  TRAN-CAT-CD                            PIC 9(04).
+           05  TRAN-CAT-TYPE-DESC                     PIC X(50).
+           05  TRAN-CAT-CASH-ADV-IND                  PIC X(01).
+           05  FILLER                                 PIC X(03).
+
+       01  TRANCATG-STATUS.
+           05  TRANCATG-STAT1      PIC X.
+           05  TRANCATG-STAT2      PIC X.
+
+      *****************************************************************
+      *    Data-structure for transactions routed to manual review
+      *****************************************************************
+       01  REVIEW-RECORD.
+           05  REVIEW-TRAN-ID                        PIC X(16).
+           05  REVIEW-TRAN-DATA                       PIC X(334).
+           05  REVIEW-CUST-ID                         PIC 9(09).
+           05  REVIEW-FICO-SCORE                      PIC 9(03).
+           05  REVIEW-PRI-CARDHOLDER-IND              PIC X(01).
+           05  REVIEW-REASON-DESC                     PIC X(50).
+
+       01  REVIEWFILE-STATUS.
+           05  REVIEWFILE-STAT1    PIC X.
+           05  REVIEWFILE-STAT2    PIC X.
+
+       01  REPORTFILE-STATUS.
+           05  REPORTFILE-STAT1    PIC X.
+           05  REPORTFILE-STAT2    PIC X.
+
+       01  WS-CUST-RISK-FIELDS.
+           05  WS-CUST-READ-STATUS      PIC 9(04).
+           05  WS-REVIEW-SW             PIC X(01)    VALUE 'N'.
+               88  WS-REVIEW-NEEDED     VALUE 'Y'.
+           05  WS-FICO-THRESHOLD        PIC 9(03)    VALUE 600.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-RESTART-SW               PIC X(01)    VALUE 'N'.
+               88  WS-RESTART-NEEDED       VALUE 'Y'.
+           05  WS-RESTART-LAST-ID          PIC X(16).
+           05  WS-LAST-POSTED-TRAN-ID      PIC X(16)    VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(05)    VALUE 1000.
+           05  WS-RECS-SINCE-CHKPT         PIC 9(05)    VALUE 0.
+
+       01  WS-FOREIGN-FEE-FIELDS.
+           05  WS-FOREIGN-FEE-PCT          PIC SV999    VALUE +.030.
+           05  WS-FOREIGN-FEE-AMT          PIC S9(09)V99 VALUE 0.
+
+       01  WS-RUN-TOTALS.
+           05  WS-RECS-READ-CNT            PIC 9(07)    VALUE 0.
+           05  WS-RECS-POSTED-CNT          PIC 9(07)    VALUE 0.
+           05  WS-RECS-REJECTED-CNT        PIC 9(07)    VALUE 0.
+           05  WS-RECS-REVIEW-CNT          PIC 9(07)    VALUE 0.
+           05  WS-TOTAL-POSTED-AMT         PIC S9(11)V99 VALUE 0.
+           05  WS-REJ-CARD-XREF-CNT        PIC 9(07)    VALUE 0.
+           05  WS-REJ-ACCT-NOTFOUND-CNT    PIC 9(07)    VALUE 0.
+           05  WS-REJ-CARD-NOTFOUND-CNT    PIC 9(07)    VALUE 0.
+           05  WS-REJ-CARD-INACTIVE-CNT    PIC 9(07)    VALUE 0.
+           05  WS-REJ-CARD-EXPIRED-CNT     PIC 9(07)    VALUE 0.
+           05  WS-REJ-ACCT-INACTIVE-CNT    PIC 9(07)    VALUE 0.
+           05  WS-REJ-OVER-LIMIT-CNT       PIC 9(07)    VALUE 0.
+           05  WS-REJ-DUPLICATE-CNT        PIC 9(07)    VALUE 0.
+           05  WS-REJ-INVALID-TYPE-CNT     PIC 9(07)    VALUE 0.
+           05  WS-REJ-INVALID-CAT-CNT      PIC 9(07)    VALUE 0.
+           05  WS-REJ-CUST-NOTFOUND-CNT    PIC 9(07)    VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL                PIC X(40).
+           05  WS-RPT-VALUE                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(29).
+
+       01  WS-REPORT-AMT-LINE.
+           05  WS-RPT-AMT-LABEL            PIC X(40).
+           05  WS-RPT-AMT-VALUE            PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(22).
+
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
            05  IO-STAT2            PIC X.
@@ -280,6 +476,27 @@
        01  WS-MISC-VARIABLES.
            05 WS-XREF-READ-STATUS  PIC 9(04).
            05 WS-ACCT-READ-STATUS  PIC 9(04).
+           05 WS-CARD-READ-STATUS  PIC 9(04).
+           05 WS-ACCT-VALID-STATUS PIC 9(04).
+
+       01  WS-ACCT-VALIDATE-FIELDS.
+           05  WS-PROJECTED-BAL         PIC S9(10)V99.
+           05  WS-APPL-CREDIT-LIMIT     PIC S9(10)V99.
+           05  WS-POSTING-AMT           PIC S9(10)V99.
+
+       01  WS-TRAN-WORK-AREA.
+           05  WS-TRAN-TYPE-DEBIT      PIC X(02) VALUE 'DB'.
+           05  WS-TRAN-TYPE-CREDIT     PIC X(02) VALUE 'CR'.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-CCYY         PIC 9(04).
+               10  WS-CURR-MM           PIC 9(02).
+               10  WS-CURR-DD           PIC 9(02).
+           05  WS-CARD-EXP-DATE.
+               10  WS-EXP-CCYY          PIC 9(04).
+               10  WS-EXP-MM            PIC 9(02).
+               10  WS-EXP-DD            PIC 9(02).
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -291,37 +508,47 @@
            PERFORM 0300-CARDFILE-OPEN.
            PERFORM 0400-ACCTFILE-OPEN.
            PERFORM 0500-TRANFILE-OPEN.
+           PERFORM 0900-CHECKPOINT-RESTART.
+           PERFORM 0600-REJECTFILE-OPEN.
+           PERFORM 0700-TRANTYPEFILE-OPEN.
+           PERFORM 0800-TRANCATFILE-OPEN.
+           PERFORM 0850-REVIEWFILE-OPEN.
 
            PERFORM UNTIL END-OF-DAILY-TRANS-FILE = 'Y'
+               PERFORM 1000-DALYTRAN-GET-NEXT
                IF  END-OF-DAILY-TRANS-FILE = 'N'
-                   PERFORM 1000-DALYTRAN-GET-NEXT
-                   IF  END-OF-DAILY-TRANS-FILE = 'N'
-                       DISPLAY DALYTRAN-RECORD
-                   END-IF
-                   MOVE 0                 TO WS-XREF-READ-STATUS
-                   MOVE DALYTRAN-CARD-NUM TO XREF-CARD-NUM
-                   PERFORM 2000-LOOKUP-XREF
-                   IF WS-XREF-READ-STATUS = 0
-                     MOVE 0            TO WS-ACCT-READ-STATUS
-                     MOVE XREF-ACCT-ID TO ACCT-ID
-                     PERFORM 3000-READ-ACCOUNT
-                     IF WS-ACCT-READ-STATUS NOT = 0
-                         DISPLAY 'ACCOUNT ' ACCT-ID ' NOT FOUND'
-                     END-IF
+                   DISPLAY DALYTRAN-RECORD
+                   IF  WS-RESTART-SW = 'Y'
+                       PERFORM 1100-CHECK-RESTART-POSITION
                    ELSE
-                     DISPLAY 'CARD NUMBER ' DALYTRAN-CARD-NUM
-                     ' COULD NOT BE VERIFIED. SKIPPING TRANSACTION ID-'
-                     DALYTRAN-ID
+                       PERFORM 1500-PROCESS-TRANSACTION
                    END-IF
                END-IF
            END-PERFORM.
 
+           IF  WS-RESTART-SW = 'Y'
+               DISPLAY 'RESTART POSITION ' WS-RESTART-LAST-ID
+                       ' WAS NEVER FOUND IN THE DAILY TRANSACTION FILE'
+               PERFORM Z-ABEND-PROGRAM
+           END-IF.
+
+      *    RUN COMPLETED WITHOUT ABENDING. WRITE A CLEARED CHECKPOINT
+      *    SO THE NEXT RUN'S 0900-CHECKPOINT-RESTART DOES NOT MISTAKE
+      *    TODAY'S LEFTOVER CHECKPOINT FOR AN INCOMPLETE PRIOR RUN.
+           MOVE SPACES TO WS-LAST-POSTED-TRAN-ID.
+           PERFORM 5050-CHECKPOINT-FILE-WRITE.
+
            PERFORM 9000-DALYTRAN-CLOSE.
            PERFORM 9100-CUSTFILE-CLOSE.
            PERFORM 9200-XREFFILE-CLOSE.
            PERFORM 9300-CARDFILE-CLOSE.
            PERFORM 9400-ACCTFILE-CLOSE.
            PERFORM 9500-TRANFILE-CLOSE.
+           PERFORM 9600-REJECTFILE-CLOSE.
+           PERFORM 9700-TRANTYPEFILE-CLOSE.
+           PERFORM 9800-TRANCATFILE-CLOSE.
+           PERFORM 9850-REVIEWFILE-CLOSE.
+           PERFORM 9900-WRITE-CONTROL-REPORT.
 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN01C'.
 
@@ -334,6 +561,7 @@
            READ DALYTRAN-FILE INTO DALYTRAN-RECORD.
            IF  DALYTRAN-STATUS = '00'
                MOVE 0 TO APPL-RESULT
+               ADD 1 TO WS-RECS-READ-CNT
            ELSE
                IF  DALYTRAN-STATUS = '10'
                    MOVE 16 TO APPL-RESULT
@@ -354,6 +582,77 @@
                END-IF
            END-IF
            EXIT.
+      *---------------------------------------------------------------*
+       1100-CHECK-RESTART-POSITION.
+           IF  DALYTRAN-ID = WS-RESTART-LAST-ID
+               MOVE 'N' TO WS-RESTART-SW
+               DISPLAY 'RESTART POSITION FOUND AT TRANSACTION ID-'
+                       DALYTRAN-ID
+           ELSE
+               DISPLAY 'SKIPPING ALREADY POSTED TRANSACTION ID-'
+                       DALYTRAN-ID
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1500-PROCESS-TRANSACTION.
+           MOVE 0                 TO WS-XREF-READ-STATUS
+           MOVE DALYTRAN-CARD-NUM TO XREF-CARD-NUM
+           PERFORM 2000-LOOKUP-XREF
+           IF WS-XREF-READ-STATUS = 0
+             MOVE 'N' TO WS-REVIEW-SW
+             PERFORM 3400-READ-CUSTOMER
+             IF WS-CUST-READ-STATUS NOT = 0
+                 MOVE 0100 TO REJECT-REASON-CD
+                 MOVE 'CUSTOMER NOT FOUND'
+                               TO REJECT-REASON-DESC
+                 PERFORM 4500-WRITE-REJECT-RECORD
+             ELSE
+               MOVE 0 TO WS-CARD-READ-STATUS
+               PERFORM 2100-READ-CARD
+               IF WS-CARD-READ-STATUS = 0
+                 MOVE 0            TO WS-ACCT-READ-STATUS
+                 MOVE XREF-ACCT-ID TO ACCT-ID
+                 PERFORM 3000-READ-ACCOUNT
+                 IF WS-ACCT-READ-STATUS NOT = 0
+                     DISPLAY 'ACCOUNT ' ACCT-ID ' NOT FOUND'
+                     MOVE 0020 TO REJECT-REASON-CD
+                     MOVE 'ACCOUNT NOT FOUND'
+                                   TO REJECT-REASON-DESC
+                     PERFORM 4500-WRITE-REJECT-RECORD
+                 ELSE
+                     MOVE 0 TO WS-ACCT-VALID-STATUS
+                     PERFORM 3200-CHECK-DUPLICATE
+                     IF WS-ACCT-VALID-STATUS = 0
+                         PERFORM 3300-VALIDATE-TRAN-TYPE-CAT
+                     END-IF
+                     IF WS-ACCT-VALID-STATUS = 0
+                         PERFORM 3050-COMPUTE-FOREIGN-FEE
+                         PERFORM 3100-VALIDATE-ACCOUNT
+                     END-IF
+                     IF WS-ACCT-VALID-STATUS = 0
+                         IF WS-REVIEW-SW = 'Y'
+                             PERFORM 4600-WRITE-REVIEW-RECORD
+                         ELSE
+                             PERFORM 4000-POST-TRANSACTION
+                         END-IF
+                     ELSE
+                         PERFORM 4500-WRITE-REJECT-RECORD
+                     END-IF
+                 END-IF
+               ELSE
+                 PERFORM 4500-WRITE-REJECT-RECORD
+               END-IF
+             END-IF
+           ELSE
+             DISPLAY 'CARD NUMBER ' DALYTRAN-CARD-NUM
+             ' COULD NOT BE VERIFIED. SKIPPING TRANSACTION ID-'
+             DALYTRAN-ID
+             MOVE 0010 TO REJECT-REASON-CD
+             MOVE 'CARD NUMBER COULD NOT BE VERIFIED'
+                                         TO REJECT-REASON-DESC
+             PERFORM 4500-WRITE-REJECT-RECORD
+           END-IF
+           EXIT.
       *---------------------------------------------------------------*
        2000-LOOKUP-XREF.
            MOVE XREF-CARD-NUM TO FD-XREF-CARD-NUM
@@ -368,6 +667,38 @@
                   DISPLAY 'ACCOUNT ID : ' XREF-ACCT-ID
                   DISPLAY 'CUSTOMER ID: ' XREF-CUST-ID
            END-READ.
+      *---------------------------------------------------------------*
+       2100-READ-CARD.
+           MOVE DALYTRAN-CARD-NUM TO FD-CARD-NUM
+           READ CARD-FILE RECORD INTO CARD-RECORD
+           KEY IS FD-CARD-NUM
+                INVALID KEY
+                  DISPLAY 'CARD NUMBER ' DALYTRAN-CARD-NUM
+                          ' NOT FOUND ON CARD FILE'
+                  MOVE 4    TO WS-CARD-READ-STATUS
+                  MOVE 0025 TO REJECT-REASON-CD
+                  MOVE 'CARD NOT FOUND' TO REJECT-REASON-DESC
+                NOT INVALID KEY
+                  IF  CARD-ACTIVE-STATUS NOT = 'Y'
+                      DISPLAY 'CARD NUMBER ' DALYTRAN-CARD-NUM
+                              ' IS NOT ACTIVE. TRANSACTION REJECTED'
+                      MOVE 4    TO WS-CARD-READ-STATUS
+                      MOVE 0030 TO REJECT-REASON-CD
+                      MOVE 'CARD NOT ACTIVE' TO REJECT-REASON-DESC
+                  ELSE
+                      MOVE CARD-EXPIRAION-DATE(1:4) TO WS-EXP-CCYY
+                      MOVE CARD-EXPIRAION-DATE(6:2) TO WS-EXP-MM
+                      MOVE CARD-EXPIRAION-DATE(9:2) TO WS-EXP-DD
+                      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+                      IF  WS-CARD-EXP-DATE < WS-CURRENT-DATE
+                          DISPLAY 'CARD NUMBER ' DALYTRAN-CARD-NUM
+                                  ' HAS EXPIRED. TRANSACTION REJECTED'
+                          MOVE 4    TO WS-CARD-READ-STATUS
+                          MOVE 0040 TO REJECT-REASON-CD
+                          MOVE 'CARD EXPIRED' TO REJECT-REASON-DESC
+                      END-IF
+                  END-IF
+           END-READ.
       *---------------------------------------------------------------*
        3000-READ-ACCOUNT.
            MOVE ACCT-ID TO FD-ACCT-ID
@@ -379,6 +710,230 @@
                 NOT INVALID KEY
                   DISPLAY 'SUCCESSFUL READ OF ACCOUNT FILE'
            END-READ.
+      *---------------------------------------------------------------*
+       3050-COMPUTE-FOREIGN-FEE.
+           MOVE 0 TO WS-FOREIGN-FEE-AMT
+           MOVE DALYTRAN-AMT TO WS-POSTING-AMT
+           IF  DALYTRAN-MERCHANT-CTRY-CD NOT = SPACES
+           AND ACCT-HOME-COUNTRY-CD NOT = SPACES
+           AND DALYTRAN-MERCHANT-CTRY-CD NOT = ACCT-HOME-COUNTRY-CD
+               COMPUTE WS-FOREIGN-FEE-AMT ROUNDED =
+                       DALYTRAN-AMT * WS-FOREIGN-FEE-PCT
+               ADD WS-FOREIGN-FEE-AMT TO WS-POSTING-AMT
+               DISPLAY 'FOREIGN TRANSACTION FEE OF ' WS-FOREIGN-FEE-AMT
+                       ' APPLIED TO TRANSACTION ' DALYTRAN-ID
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       3100-VALIDATE-ACCOUNT.
+           IF  ACCT-ACTIVE-STATUS NOT = 'Y'
+               DISPLAY 'ACCOUNT ' ACCT-ID
+                       ' IS NOT ACTIVE. TRANSACTION REJECTED'
+               MOVE 4    TO WS-ACCT-VALID-STATUS
+               MOVE 0050 TO REJECT-REASON-CD
+               MOVE 'ACCOUNT NOT ACTIVE' TO REJECT-REASON-DESC
+           ELSE
+               MOVE ACCT-CREDIT-LIMIT TO WS-APPL-CREDIT-LIMIT
+               IF  TRAN-CAT-CASH-ADV-IND = 'Y'
+                   MOVE ACCT-CASH-CREDIT-LIMIT TO WS-APPL-CREDIT-LIMIT
+               END-IF
+               COMPUTE WS-PROJECTED-BAL = ACCT-CURR-BAL + WS-POSTING-AMT
+               IF  WS-POSTING-AMT > 0
+               AND WS-PROJECTED-BAL > WS-APPL-CREDIT-LIMIT
+                   DISPLAY 'ACCOUNT ' ACCT-ID
+                           ' TRANSACTION EXCEEDS CREDIT LIMIT'
+                   MOVE 4    TO WS-ACCT-VALID-STATUS
+                   MOVE 0060 TO REJECT-REASON-CD
+                   MOVE 'OVER CREDIT LIMIT' TO REJECT-REASON-DESC
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       3200-CHECK-DUPLICATE.
+           MOVE DALYTRAN-ID TO FD-TRANS-ID
+           READ TRANSACT-FILE RECORD INTO TRAN-RECORD
+           KEY IS FD-TRANS-ID
+                INVALID KEY
+                  CONTINUE
+                NOT INVALID KEY
+                  DISPLAY 'TRANSACTION ID-' DALYTRAN-ID
+                          ' ALREADY POSTED. SKIPPING DUPLICATE'
+                  MOVE 4    TO WS-ACCT-VALID-STATUS
+                  MOVE 0070 TO REJECT-REASON-CD
+                  MOVE 'DUPLICATE TRANSACTION' TO REJECT-REASON-DESC
+           END-READ
+           EXIT.
+      *---------------------------------------------------------------*
+       3300-VALIDATE-TRAN-TYPE-CAT.
+           MOVE DALYTRAN-TYPE-CD TO FD-TRAN-TYPE-CD
+           READ TRAN-TYPE-FILE RECORD INTO TRAN-TYPE-RECORD
+           KEY IS FD-TRAN-TYPE-CD
+                INVALID KEY
+                  DISPLAY 'TRANSACTION TYPE CODE ' DALYTRAN-TYPE-CD
+                          ' IS NOT A VALID TYPE'
+                  MOVE 4    TO WS-ACCT-VALID-STATUS
+                  MOVE 0080 TO REJECT-REASON-CD
+                  MOVE 'INVALID TRANSACTION TYPE CODE'
+                                         TO REJECT-REASON-DESC
+           END-READ
+           IF  WS-ACCT-VALID-STATUS = 0
+               MOVE DALYTRAN-TYPE-CD TO FD-TRAN-CAT-TYPE-CD
+               MOVE DALYTRAN-CAT-CD  TO FD-TRAN-CAT-CD
+               READ TRAN-CAT-FILE RECORD INTO TRAN-CAT-RECORD
+               KEY IS FD-TRAN-CAT-KEY
+                    INVALID KEY
+                      DISPLAY 'TRANSACTION CATEGORY CODE '
+                              DALYTRAN-CAT-CD ' IS NOT VALID FOR TYPE '
+                              DALYTRAN-TYPE-CD
+                      MOVE 4    TO WS-ACCT-VALID-STATUS
+                      MOVE 0090 TO REJECT-REASON-CD
+                      MOVE 'INVALID TRANSACTION CATEGORY CODE'
+                                             TO REJECT-REASON-DESC
+               END-READ
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       3400-READ-CUSTOMER.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE RECORD INTO CUSTOMER-RECORD
+           KEY IS FD-CUST-ID
+                INVALID KEY
+                  DISPLAY 'CUSTOMER ' XREF-CUST-ID ' NOT FOUND'
+                  MOVE 4 TO WS-CUST-READ-STATUS
+                NOT INVALID KEY
+                  MOVE 0      TO WS-CUST-READ-STATUS
+                  MOVE SPACES TO REVIEW-REASON-DESC
+                  IF  CUST-FICO-CREDIT-SCORE < WS-FICO-THRESHOLD
+                      MOVE 'Y' TO WS-REVIEW-SW
+                      MOVE 'LOW FICO CREDIT SCORE'
+                                           TO REVIEW-REASON-DESC
+                  END-IF
+                  IF  CUST-PRI-CARD-HOLDER-IND NOT = 'Y'
+                      MOVE 'Y' TO WS-REVIEW-SW
+                      IF  REVIEW-REASON-DESC = SPACES
+                          MOVE 'SECONDARY CARDHOLDER TRANSACTION'
+                                               TO REVIEW-REASON-DESC
+                      ELSE
+                          STRING
+                              FUNCTION TRIM(REVIEW-REASON-DESC)
+                                               DELIMITED BY SIZE
+                              '; SECONDARY CARDHOLDER'
+                                               DELIMITED BY SIZE
+                                 INTO REVIEW-REASON-DESC
+                      END-IF
+                  END-IF
+           END-READ
+           EXIT.
+      *---------------------------------------------------------------*
+       4000-POST-TRANSACTION.
+           ADD WS-POSTING-AMT TO ACCT-CURR-BAL
+           IF  DALYTRAN-TYPE-CD = WS-TRAN-TYPE-CREDIT
+               ADD WS-POSTING-AMT TO ACCT-CURR-CYC-CREDIT
+           ELSE
+               ADD WS-POSTING-AMT TO ACCT-CURR-CYC-DEBIT
+           END-IF
+           MOVE ACCT-ID TO FD-ACCT-ID
+           REWRITE FD-ACCTFILE-REC FROM ACCOUNT-RECORD
+               INVALID KEY
+                 DISPLAY 'UNABLE TO REWRITE ACCOUNT ' ACCT-ID
+               NOT INVALID KEY
+                 DISPLAY 'ACCOUNT ' ACCT-ID ' UPDATED. NEW BALANCE: '
+                         ACCT-CURR-BAL
+           END-REWRITE
+           MOVE DALYTRAN-ID   TO FD-TRANS-ID
+           MOVE DALYTRAN-RECORD TO TRAN-RECORD
+      *    TRAN-AMT REFLECTS WHAT WAS ACTUALLY POSTED TO THE ACCOUNT,
+      *    INCLUDING ANY FOREIGN FEE -- DALYTRAN-AMT ITSELF IS LEFT
+      *    UNCHANGED SO A REJECTED TRANSACTION CAN STILL BE RESUBMITTED
+      *    AT ITS ORIGINAL FACE AMOUNT.
+           MOVE WS-POSTING-AMT TO TRAN-AMT
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD
+               INVALID KEY
+                 DISPLAY 'UNABLE TO WRITE TRANSACTION ' DALYTRAN-ID
+               NOT INVALID KEY
+                 DISPLAY 'TRANSACTION ' DALYTRAN-ID ' POSTED'
+           END-WRITE
+           ADD 1 TO WS-RECS-POSTED-CNT
+           ADD WS-POSTING-AMT TO WS-TOTAL-POSTED-AMT
+           MOVE DALYTRAN-ID TO WS-LAST-POSTED-TRAN-ID
+           PERFORM 5000-WRITE-CHECKPOINT
+           EXIT.
+      *---------------------------------------------------------------*
+       4500-WRITE-REJECT-RECORD.
+           MOVE DALYTRAN-ID                 TO REJECT-TRAN-ID
+           MOVE DALYTRAN-RECORD(17:334)     TO REJECT-TRAN-DATA
+           WRITE FD-REJECT-RECORD FROM REJECT-RECORD
+           ADD 1 TO WS-RECS-REJECTED-CNT
+           EVALUATE TRUE
+               WHEN REJ-INVALID-CARD-XREF
+                   ADD 1 TO WS-REJ-CARD-XREF-CNT
+               WHEN REJ-ACCOUNT-NOT-FOUND
+                   ADD 1 TO WS-REJ-ACCT-NOTFOUND-CNT
+               WHEN REJ-CARD-NOT-FOUND
+                   ADD 1 TO WS-REJ-CARD-NOTFOUND-CNT
+               WHEN REJ-CARD-INACTIVE
+                   ADD 1 TO WS-REJ-CARD-INACTIVE-CNT
+               WHEN REJ-CARD-EXPIRED
+                   ADD 1 TO WS-REJ-CARD-EXPIRED-CNT
+               WHEN REJ-ACCOUNT-INACTIVE
+                   ADD 1 TO WS-REJ-ACCT-INACTIVE-CNT
+               WHEN REJ-OVER-CREDIT-LIMIT
+                   ADD 1 TO WS-REJ-OVER-LIMIT-CNT
+               WHEN REJ-DUPLICATE-TRANSACTION
+                   ADD 1 TO WS-REJ-DUPLICATE-CNT
+               WHEN REJ-INVALID-TRAN-TYPE
+                   ADD 1 TO WS-REJ-INVALID-TYPE-CNT
+               WHEN REJ-INVALID-TRAN-CAT
+                   ADD 1 TO WS-REJ-INVALID-CAT-CNT
+               WHEN REJ-CUSTOMER-NOT-FOUND
+                   ADD 1 TO WS-REJ-CUST-NOTFOUND-CNT
+           END-EVALUATE
+           DISPLAY 'TRANSACTION ' DALYTRAN-ID ' REJECTED. REASON: '
+                   REJECT-REASON-DESC
+           EXIT.
+      *---------------------------------------------------------------*
+       4600-WRITE-REVIEW-RECORD.
+           MOVE DALYTRAN-ID                TO REVIEW-TRAN-ID
+           MOVE DALYTRAN-RECORD(17:334)     TO REVIEW-TRAN-DATA
+           MOVE XREF-CUST-ID               TO REVIEW-CUST-ID
+           MOVE CUST-FICO-CREDIT-SCORE     TO REVIEW-FICO-SCORE
+           MOVE CUST-PRI-CARD-HOLDER-IND   TO REVIEW-PRI-CARDHOLDER-IND
+           WRITE FD-REVIEW-RECORD FROM REVIEW-RECORD
+           ADD 1 TO WS-RECS-REVIEW-CNT
+           DISPLAY 'TRANSACTION ' DALYTRAN-ID
+                   ' ROUTED TO MANUAL REVIEW. REASON: '
+                   REVIEW-REASON-DESC
+           EXIT.
+      *---------------------------------------------------------------*
+       5000-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECS-SINCE-CHKPT
+           IF  WS-RECS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 5050-CHECKPOINT-FILE-WRITE
+               MOVE 0 TO WS-RECS-SINCE-CHKPT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       5050-CHECKPOINT-FILE-WRITE.
+           MOVE WS-LAST-POSTED-TRAN-ID TO CHKPT-LAST-TRAN-ID
+           ADD 1 TO CHKPT-REC-COUNT
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF  CHKPTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               WRITE FD-CHKPT-RECORD FROM CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               DISPLAY 'CHECKPOINT WRITTEN AT TRANSACTION ID-'
+                       WS-LAST-POSTED-TRAN-ID
+           ELSE
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE FOR WRITE'
+               MOVE CHKPTFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
       *---------------------------------------------------------------*
        0000-DALYTRAN-OPEN.
            MOVE 8 TO APPL-RESULT.
@@ -455,7 +1010,7 @@
       *---------------------------------------------------------------*
        0400-ACCTFILE-OPEN.
            MOVE 8 TO APPL-RESULT.
-           OPEN INPUT ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
            IF  ACCTFILE-STATUS = '00'
                MOVE 0 TO APPL-RESULT
            ELSE
@@ -473,7 +1028,7 @@
       *---------------------------------------------------------------*
        0500-TRANFILE-OPEN.
            MOVE 8 TO APPL-RESULT.
-           OPEN INPUT TRANSACT-FILE
+           OPEN I-O TRANSACT-FILE
            IF  TRANFILE-STATUS = '00'
                MOVE 0 TO APPL-RESULT
            ELSE
@@ -488,6 +1043,114 @@
                PERFORM Z-ABEND-PROGRAM
            END-IF
            EXIT.
+      *---------------------------------------------------------------*
+       0600-REJECTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           IF  WS-RESTART-SW = 'Y'
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF  REJECTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING REJECT FILE'
+               MOVE REJECTFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0700-TRANTYPEFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRAN-TYPE-FILE
+           IF  TRANTYPE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION TYPE FILE'
+               MOVE TRANTYPE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0800-TRANCATFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRAN-CAT-FILE
+           IF  TRANCATG-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION CATEGORY FILE'
+               MOVE TRANCATG-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0850-REVIEWFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           IF  WS-RESTART-SW = 'Y'
+               OPEN EXTEND REVIEW-FILE
+           ELSE
+               OPEN OUTPUT REVIEW-FILE
+           END-IF
+           IF  REVIEWFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING REVIEW FILE'
+               MOVE REVIEWFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0900-CHECKPOINT-RESTART.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF  CHKPTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF  CHKPTFILE-STATUS = '00'
+                   IF  CHKPT-LAST-TRAN-ID NOT = SPACES
+                       MOVE 'Y'                TO WS-RESTART-SW
+                       MOVE CHKPT-LAST-TRAN-ID TO WS-RESTART-LAST-ID
+                       DISPLAY 'RESTARTING AFTER CHECKPOINT. LAST '
+                               'POSTED TRANSACTION ID-'
+                               WS-RESTART-LAST-ID
+                   ELSE
+                       DISPLAY 'PRIOR RUN COMPLETED CLEANLY. '
+                               'STARTING FRESH RUN'
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'NO CHECKPOINT FILE FOUND. STARTING FRESH RUN'
+           END-IF
+           EXIT.
       *---------------------------------------------------------------*
        9000-DALYTRAN-CLOSE.
            ADD 8 TO ZERO GIVING APPL-RESULT.
@@ -596,6 +1259,207 @@
                PERFORM Z-ABEND-PROGRAM
            END-IF
            EXIT.
+      *---------------------------------------------------------------*
+       9600-REJECTFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE REJECT-FILE
+           IF  REJECTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING REJECT FILE'
+               MOVE REJECTFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9700-TRANTYPEFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE TRAN-TYPE-FILE
+           IF  TRANTYPE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION TYPE FILE'
+               MOVE TRANTYPE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9800-TRANCATFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE TRAN-CAT-FILE
+           IF  TRANCATG-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION CATEGORY FILE'
+               MOVE TRANCATG-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9850-REVIEWFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE REVIEW-FILE
+           IF  REVIEWFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING REVIEW FILE'
+               MOVE REVIEWFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9900-WRITE-CONTROL-REPORT.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  REPORTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CONTROL REPORT FILE'
+               MOVE REPORTFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+
+           MOVE SPACES TO FD-REPORT-RECORD
+           MOVE 'CBTRN01C DAILY TRANSACTION POSTING - CONTROL REPORT'
+                                             TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE SPACES TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE 'TRANSACTIONS READ' TO WS-RPT-LABEL
+           MOVE WS-RECS-READ-CNT    TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE      TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE 'TRANSACTIONS POSTED' TO WS-RPT-LABEL
+           MOVE WS-RECS-POSTED-CNT    TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE        TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE 'TRANSACTIONS REJECTED' TO WS-RPT-LABEL
+           MOVE WS-RECS-REJECTED-CNT    TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE          TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE 'TRANSACTIONS ROUTED TO REVIEW' TO WS-RPT-LABEL
+           MOVE WS-RECS-REVIEW-CNT              TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                  TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE SPACES TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - INVALID CARD XREF' TO WS-RPT-LABEL
+           MOVE WS-REJ-CARD-XREF-CNT           TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                 TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - ACCOUNT NOT FOUND' TO WS-RPT-LABEL
+           MOVE WS-REJ-ACCT-NOTFOUND-CNT       TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                 TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - CARD NOT FOUND' TO WS-RPT-LABEL
+           MOVE WS-REJ-CARD-NOTFOUND-CNT   TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE             TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - CARD INACTIVE' TO WS-RPT-LABEL
+           MOVE WS-REJ-CARD-INACTIVE-CNT   TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE             TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - CARD EXPIRED' TO WS-RPT-LABEL
+           MOVE WS-REJ-CARD-EXPIRED-CNT   TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE            TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - ACCOUNT INACTIVE' TO WS-RPT-LABEL
+           MOVE WS-REJ-ACCT-INACTIVE-CNT      TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - OVER CREDIT LIMIT' TO WS-RPT-LABEL
+           MOVE WS-REJ-OVER-LIMIT-CNT          TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                 TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - DUPLICATE TRANSACTION' TO WS-RPT-LABEL
+           MOVE WS-REJ-DUPLICATE-CNT               TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                     TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - INVALID TRANSACTION TYPE' TO WS-RPT-LABEL
+           MOVE WS-REJ-INVALID-TYPE-CNT               TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE              TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - INVALID TRANSACTION CATEGORY'
+                                             TO WS-RPT-LABEL
+           MOVE WS-REJ-INVALID-CAT-CNT      TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE              TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE '  REJECT - CUSTOMER NOT FOUND' TO WS-RPT-LABEL
+           MOVE WS-REJ-CUST-NOTFOUND-CNT        TO WS-RPT-VALUE
+           MOVE WS-REPORT-LINE                  TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE SPACES TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           MOVE 'TOTAL AMOUNT POSTED' TO WS-RPT-AMT-LABEL
+           MOVE WS-TOTAL-POSTED-AMT   TO WS-RPT-AMT-VALUE
+           MOVE WS-REPORT-AMT-LINE    TO FD-REPORT-RECORD
+           WRITE FD-REPORT-RECORD
+
+           ADD 8 TO ZERO GIVING APPL-RESULT
+           CLOSE REPORT-FILE
+           IF  REPORTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CONTROL REPORT FILE'
+               MOVE REPORTFILE-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+               PERFORM Z-ABEND-PROGRAM
+           END-IF
+           EXIT.
 
        Z-ABEND-PROGRAM.
            DISPLAY 'ABENDING PROGRAM'
